@@ -0,0 +1,6 @@
+      * Shared field layout for a related-value pair (coordinate /
+      * tuple). COPY'd into WORKING-STORAGE under 01 PAIR and into
+      * the Coordinate Master File FD under 01 COORD-RECORD so both
+      * copies always agree on layout.
+           05  FIRST-NUMBER        PIC 9(4).
+           05  SECOND-NUMBER       PIC 9(4).
