@@ -1,124 +1,647 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXAMPLES.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT SHAPE-TRANS-FILE ASSIGN TO "SHAPEIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SHAPE-FILE-STATUS.
+           SELECT AREA-REPORT-FILE ASSIGN TO "AREARPT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BAD-SHAPE-FILE ASSIGN TO "BADSHAPE"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT EVEN-NUM-FILE ASSIGN TO "EVENOUT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT FIB-HIST-FILE ASSIGN TO "FIBHIST"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT COORD-FILE ASSIGN TO "COORDOUT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+
+      * Parameter card - NUM1/NUM2/N and the even-number table bound
+      * are supplied job-to-job instead of being recompiled literals.
+       FD  PARM-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PARM-CARD.
+           05 PARM-NUM1            PIC 9(4).
+           05 PARM-NUM2            PIC 9(4).
+           05 PARM-N               PIC 9(4).
+           05 PARM-EVEN-COUNT      PIC 9(4).
+           05 FILLER               PIC X(64).
+
+      * One shape submission per record, card-image style. Only the
+      * fields that apply to ST-SHAPE-TYPE are used by that record:
+      *   C (circle)    - ST-RADIUS
+      *   R (rectangle) - ST-WIDTH, ST-HEIGHT
+      *   T (triangle)  - ST-BASE, ST-TRI-HEIGHT
+      *   S (square)    - ST-SIDE
+      * Triangle height has its own column (ST-TRI-HEIGHT); it is NOT
+      * the same column as the rectangle's ST-HEIGHT.
+       FD  SHAPE-TRANS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SHAPE-TRANS-RECORD.
+           05 ST-SHAPE-TYPE        PIC X(1).
+           05 ST-RADIUS            PIC S9(5)V9(5)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+           05 ST-WIDTH             PIC S9(5)V9(5)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+           05 ST-HEIGHT            PIC S9(5)V9(5)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+           05 ST-BASE              PIC S9(5)V9(5)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+           05 ST-SIDE              PIC S9(5)V9(5)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+           05 ST-TRI-HEIGHT        PIC S9(5)V9(5)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+           05 FILLER               PIC X(13).
+
+      * Area Calculation Report for the shift supervisor.
+       FD  AREA-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  AREA-REPORT-LINE        PIC X(132).
+
+      * Shape records that failed dimension validation.
+       FD  BAD-SHAPE-FILE
+           RECORD CONTAINS 97 CHARACTERS.
+       01  BAD-SHAPE-RECORD.
+           05 BS-SHAPE-TYPE        PIC X(1).
+           05 BS-RADIUS            PIC S9(5)V9(5)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+           05 BS-WIDTH             PIC S9(5)V9(5)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+           05 BS-HEIGHT            PIC S9(5)V9(5)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+           05 BS-BASE              PIC S9(5)V9(5)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+           05 BS-SIDE              PIC S9(5)V9(5)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+           05 BS-TRI-HEIGHT        PIC S9(5)V9(5)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+           05 BS-REASON            PIC X(30).
+
+      * Generated even-number sequence, one value per record.
+       FD  EVEN-NUM-FILE
+           RECORD CONTAINS 5 CHARACTERS.
+       01  EVEN-NUM-RECORD         PIC 9(5).
+
+      * Every intermediate Fibonacci term, not just the Nth.
+       FD  FIB-HIST-FILE
+           RECORD CONTAINS 12 CHARACTERS.
+       01  FIB-HIST-RECORD.
+           05 FIB-HIST-TERM-NO     PIC 9(4).
+           05 FIB-HIST-VALUE       PIC 9(8).
+
+      * Coordinate Master File - PAIR, written out for real.
+       FD  COORD-FILE
+           RECORD CONTAINS 8 CHARACTERS.
+       01  COORD-RECORD.
+           COPY PAIRREC.
+
+      * Audit trail of every calculation the run performs.
+       FD  AUDIT-FILE
+           RECORD CONTAINS 84 CHARACTERS.
+       01  AUDIT-RECORD.
+           05 AUD-TIMESTAMP        PIC X(19).
+           05 AUD-OPERATION        PIC X(20).
+           05 AUD-INPUT-1          PIC X(15).
+           05 AUD-INPUT-2          PIC X(15).
+           05 AUD-RESULT           PIC X(15).
+
        WORKING-STORAGE SECTION.
 
-       * Variables for examples
+      * Variables for examples
        01 NUM1           PIC 9(4) VALUE 5.
        01 NUM2           PIC 9(4) VALUE 10.
        01 RESULT         PIC 9(8).
        01 USER-NUMBER    PIC 9(4).
        01 DESCRIPTION    PIC X(20).
        01 N              PIC 9(4) VALUE 10.
+       01 I              PIC 9(4).
+       01 A              PIC 9(8).
+       01 B              PIC 9(8).
+       01 TEMP           PIC 9(8).
 
-       PROCEDURE DIVISION.
+      * End-of-file and status switches
+       01 WS-SHAPE-EOF-SW          PIC X(1) VALUE "N".
+           88 SHAPE-EOF                     VALUE "Y".
+       01 WS-SHAPE-FILE-STATUS     PIC X(2).
+           88 SHAPE-FILE-OK                 VALUE "00".
+           88 SHAPE-FILE-MISSING            VALUE "35".
+       01 WS-PARM-EOF-SW           PIC X(1) VALUE "N".
+           88 PARM-EOF                      VALUE "Y".
+       01 WS-PARM-FILE-STATUS      PIC X(2).
+           88 PARM-FILE-OK                  VALUE "00".
+           88 PARM-FILE-MISSING             VALUE "35".
+       01 WS-FACTORIAL-OVERFLOW-SW PIC X(1) VALUE "N".
+           88 FACTORIAL-OVERFLOW            VALUE "Y".
+       01 WS-SHAPE-VALID-SW        PIC X(1).
+           88 SHAPE-VALID                   VALUE "Y".
+           88 SHAPE-INVALID                 VALUE "N".
+       01 WS-SHAPE-REJECT-REASON   PIC X(30).
+
+      * Arrays and Ranges
+      * Even-number table is now sized from the parameter card rather
+      * than a recompiled OCCURS 10 TIMES literal.
+       01 WS-EVEN-COUNT  PIC 9(4) VALUE 10.
+       01 EVENS.
+           05 EVEN-NUMBERS OCCURS 1 TO 500 TIMES
+                           DEPENDING ON WS-EVEN-COUNT
+                           PIC 9(5).
+
+      * Custom Data Types Equivalent
+      * SHAPE-TYPE now drives which AREA-OF-* paragraph runs.
+       01 SHAPE.
+           05 SHAPE-TYPE        PIC X(1).
+               88 SHAPE-IS-CIRCLE        VALUE "C".
+               88 SHAPE-IS-RECTANGLE     VALUE "R".
+               88 SHAPE-IS-TRIANGLE      VALUE "T".
+               88 SHAPE-IS-SQUARE        VALUE "S".
+           05 CIRCLE.
+               10 RADIUS        PIC S9(5)V9(5).
+           05 RECTANGLE.
+               10 WIDTH         PIC S9(5)V9(5).
+               10 HEIGHT        PIC S9(5)V9(5).
+           05 TRIANGLE.
+               10 TRI-BASE      PIC S9(5)V9(5).
+               10 TRI-HEIGHT    PIC S9(5)V9(5).
+           05 SQUARE.
+               10 SQ-SIDE       PIC S9(5)V9(5).
 
-       * Hello World
-       DISPLAY "Hello, World!".
+      * Shape area is kept in its own decimal field, separate from the
+      * integer RESULT the other demos share, so a fractional area
+      * (from the PIC 9(5)V9(5) shape dimensions) isn't truncated to a
+      * whole number before it reaches the report.
+       01 WS-SHAPE-AREA  PIC 9(7)V9(5) VALUE 0.
 
-       * Basic Functions
-       * Squaring a number
-       MULTIPLY NUM1 BY NUM1 GIVING RESULT.
-       DISPLAY "Square of " NUM1 " is " RESULT.
+       01 WS-REPORT-TOTALS.
+           05 WS-GRAND-TOTAL-AREA  PIC 9(9)V9(5) VALUE 0.
+           05 WS-SHAPE-COUNT       PIC 9(5) VALUE 0.
+           05 WS-BAD-SHAPE-COUNT   PIC 9(5) VALUE 0.
 
-       * Summing two numbers
-       ADD NUM1 TO NUM2 GIVING RESULT.
-       DISPLAY "Sum of " NUM1 " and " NUM2 " is " RESULT.
+       01 WS-HEADER-1.
+           05 FILLER            PIC X(26) VALUE
+               "AREA CALCULATION REPORT".
+           05 FILLER            PIC X(10) VALUE "RUN DATE: ".
+           05 WS-HDR-RUN-DATE   PIC X(10).
+       01 WS-HEADER-2           PIC X(52) VALUE
+           "SHAPE-TYPE  DIMENSION-1  DIMENSION-2      AREA".
+       01 WS-DETAIL-LINE.
+           05 WS-DET-TYPE       PIC X(12).
+           05 WS-DET-DIM-1      PIC ZZZZ9.99999.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 WS-DET-DIM-2      PIC ZZZZ9.99999.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 WS-DET-AREA       PIC ZZZZZZ9.99999.
+       01 WS-TOTAL-LINE.
+           05 FILLER            PIC X(20) VALUE
+               "GRAND TOTAL AREA:   ".
+           05 WS-TOT-AREA       PIC ZZZZZZZZ9.99999.
+           05 FILLER            PIC X(20) VALUE SPACES.
+       01 WS-COUNT-LINE.
+           05 FILLER            PIC X(20) VALUE
+               "SHAPES PROCESSED:   ".
+           05 WS-CNT-PROCESSED  PIC ZZZZ9.
+           05 FILLER            PIC X(5) VALUE SPACES.
+           05 FILLER            PIC X(18) VALUE
+               "SHAPES REJECTED:  ".
+           05 WS-CNT-REJECTED   PIC ZZZZ9.
+           05 FILLER            PIC X(4) VALUE SPACES.
 
-       * Recursive Functions
-       * COBOL does not support recursion directly. Iterative factorial calculation is used instead.
-       PERFORM FACTORIAL-CALC.
-       DISPLAY "Factorial of " N " is " RESULT.
+       01 WS-CURRENT-DATE-TIME.
+           05 WS-CDT-YYYY       PIC 9(4).
+           05 WS-CDT-MM         PIC 9(2).
+           05 WS-CDT-DD         PIC 9(2).
+           05 WS-CDT-HH         PIC 9(2).
+           05 WS-CDT-MIN        PIC 9(2).
+           05 WS-CDT-SEC        PIC 9(2).
+           05 WS-CDT-HSEC       PIC 9(2).
+           05 WS-CDT-GMT-OFF    PIC X(5).
+       01 WS-TIMESTAMP-DISPLAY  PIC X(19).
 
-       * Higher-Order Functions
-       * COBOL does not support higher-order functions directly.
+      * Calculation audit log working fields
+       01 WS-AUDIT-OP           PIC X(20).
+       01 WS-AUDIT-IN1          PIC X(15).
+       01 WS-AUDIT-IN2          PIC X(15).
+       01 WS-AUDIT-RES          PIC X(15).
 
-       * Arrays and Ranges
-       * COBOL does not directly support array-like operations like ranges in a high-level way.
-       * Define and initialize arrays using OCCURS.
-       01 EVENS.
-           05 EVEN-NUMBERS OCCURS 10 TIMES PIC 99 VALUE 0.
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-          COMPUTE EVEN-NUMBERS(I) = I * 2
-       END-PERFORM.
-       DISPLAY "Even numbers up to 20: ".
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-          DISPLAY EVEN-NUMBERS(I)
-       END-PERFORM.
-
-       * Pattern Matching Equivalent
-       * Using IF statements to simulate pattern matching
-       MOVE 1 TO USER-NUMBER.
-       IF USER-NUMBER = 0 THEN
-          MOVE "Zero" TO DESCRIPTION
-       ELSE IF USER-NUMBER = 1 THEN
-          MOVE "One" TO DESCRIPTION
-       ELSE
-          MOVE "Some other number" TO DESCRIPTION
-       END-IF.
-       DISPLAY DESCRIPTION.
-
-       * Tuples
-       * COBOL does not have tuples; using groups and records.
+      * Tuples
+      * PAIR is now populated and written to the Coordinate Master
+      * File whenever the program produces a related pair of values.
        01 PAIR.
-           05 FIRST-NUMBER  PIC 9(4).
-           05 SECOND-NUMBER PIC 9(4).
+           COPY PAIRREC.
 
-       * Fibonacci Sequence
-       * Iterative approach due to lack of recursion
-       PERFORM FIBONACCI-CALC.
-       DISPLAY "Fibonacci of " N " is " RESULT.
+       PROCEDURE DIVISION.
 
-       * Custom Data Types Equivalent
-       * Using level 01 or 77 variables for "custom" structures
-       01 SHAPE.
-           05 CIRCLE.
-               10 RADIUS      PIC 9(5)V9(5).
-           05 RECTANGLE.
-               10 WIDTH       PIC 9(5)V9(5).
-               10 HEIGHT      PIC 9(5)V9(5).
-
-       * Area calculation using procedure division
-       MOVE 3.14 TO RADIUS.
-       PERFORM AREA-OF-CIRCLE.
-       DISPLAY "Area of Circle: " RESULT.
-
-       MOVE 4.0 TO WIDTH.
-       MOVE 5.0 TO HEIGHT.
-       PERFORM AREA-OF-RECTANGLE.
-       DISPLAY "Area of Rectangle: " RESULT.
-
-       * Safe Division
-       * COBOL does not have monads or Maybe types; uses basic IF checks
-       DIVIDE NUM1 BY NUM2 GIVING RESULT
-       ON SIZE ERROR DISPLAY "Division by zero not allowed."
-       NOT ON SIZE ERROR DISPLAY "Safe division result: " RESULT.
-
-       * Factorial Calculation
+      * Hello World
+           PERFORM INITIALIZE-RUN.
+           DISPLAY "Hello, World!".
+
+      * Basic Functions
+           PERFORM BASIC-FUNCTIONS-DEMO.
+
+      * Recursive Functions
+      * COBOL does not support recursion directly. Iterative
+      * factorial calculation is used instead.
+           PERFORM FACTORIAL-CALC.
+           MOVE "FACTORIAL-CALC" TO WS-AUDIT-OP.
+           MOVE N TO WS-AUDIT-IN1.
+           MOVE SPACES TO WS-AUDIT-IN2.
+           IF FACTORIAL-OVERFLOW
+               DISPLAY "Factorial of " N " is OVERFLOW"
+               MOVE "OVERFLOW" TO WS-AUDIT-RES
+           ELSE
+               DISPLAY "Factorial of " N " is " RESULT
+               MOVE RESULT TO WS-AUDIT-RES
+           END-IF.
+           PERFORM LOG-AUDIT-RECORD.
+
+      * Higher-Order Functions
+      * COBOL does not support higher-order functions directly.
+
+      * Arrays and Ranges
+           PERFORM EVEN-NUMBERS-DEMO.
+
+      * Pattern Matching Equivalent
+           PERFORM PATTERN-MATCH-DEMO.
+
+      * Fibonacci Sequence
+      * Iterative approach due to lack of recursion
+           PERFORM FIBONACCI-CALC.
+           DISPLAY "Fibonacci of " N " is " RESULT.
+           MOVE "FIBONACCI-CALC" TO WS-AUDIT-OP.
+           MOVE N TO WS-AUDIT-IN1.
+           MOVE SPACES TO WS-AUDIT-IN2.
+           MOVE RESULT TO WS-AUDIT-RES.
+           PERFORM LOG-AUDIT-RECORD.
+
+      * Area calculation - shape-type driven, file-driven batch
+           PERFORM SHAPE-PROCESSING.
+
+      * Safe Division
+      * COBOL does not have monads or Maybe types; uses basic IF
+      * checks.
+           PERFORM SAFE-DIVISION-DEMO.
+
+           PERFORM END-OF-JOB.
+           STOP RUN.
+
+      * Open every file up front and load the parameter card.
+       INITIALIZE-RUN.
+           OPEN INPUT PARM-FILE.
+           IF PARM-FILE-MISSING
+               SET PARM-EOF TO TRUE
+           END-IF.
+           OPEN INPUT SHAPE-TRANS-FILE.
+           IF SHAPE-FILE-MISSING
+               SET SHAPE-EOF TO TRUE
+           END-IF.
+           OPEN OUTPUT AREA-REPORT-FILE.
+           OPEN OUTPUT BAD-SHAPE-FILE.
+           OPEN OUTPUT EVEN-NUM-FILE.
+           OPEN OUTPUT FIB-HIST-FILE.
+           OPEN OUTPUT COORD-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+           PERFORM READ-PARAMETER-CARD.
+           PERFORM PRINT-REPORT-HEADERS.
+
+      * NUM1, NUM2, N, and the even-number table bound come from a
+      * SYSIN parameter card. A missing SYSIN dataset (DD omitted or
+      * DUMMY - status 35, checked in INITIALIZE-RUN before this
+      * paragraph ever runs) or an empty/absent card (AT END below)
+      * both leave the WORKING-STORAGE default in place so the job
+      * still runs the way it always has.
+       READ-PARAMETER-CARD.
+           IF NOT PARM-EOF
+               READ PARM-FILE
+                   AT END
+                       SET PARM-EOF TO TRUE
+               END-READ
+           END-IF.
+           IF NOT PARM-EOF
+               IF PARM-NUM1 > 0
+                   MOVE PARM-NUM1 TO NUM1
+               END-IF
+               IF PARM-NUM2 > 0
+                   MOVE PARM-NUM2 TO NUM2
+               END-IF
+               IF PARM-N > 0
+                   MOVE PARM-N TO N
+               END-IF
+               IF PARM-EVEN-COUNT > 0
+                   IF PARM-EVEN-COUNT > 500
+                       MOVE 500 TO WS-EVEN-COUNT
+                   ELSE
+                       MOVE PARM-EVEN-COUNT TO WS-EVEN-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Squaring a number / summing two numbers
+       BASIC-FUNCTIONS-DEMO.
+           MULTIPLY NUM1 BY NUM1 GIVING RESULT.
+           DISPLAY "Square of " NUM1 " is " RESULT.
+           MOVE "SQUARE" TO WS-AUDIT-OP.
+           MOVE NUM1 TO WS-AUDIT-IN1.
+           MOVE SPACES TO WS-AUDIT-IN2.
+           MOVE RESULT TO WS-AUDIT-RES.
+           PERFORM LOG-AUDIT-RECORD.
+
+           ADD NUM1 TO NUM2 GIVING RESULT.
+           DISPLAY "Sum of " NUM1 " and " NUM2 " is " RESULT.
+           MOVE "SUM" TO WS-AUDIT-OP.
+           MOVE NUM1 TO WS-AUDIT-IN1.
+           MOVE NUM2 TO WS-AUDIT-IN2.
+           MOVE RESULT TO WS-AUDIT-RES.
+           PERFORM LOG-AUDIT-RECORD.
+
+           MOVE NUM1 TO FIRST-NUMBER OF PAIR.
+           MOVE NUM2 TO SECOND-NUMBER OF PAIR.
+           PERFORM WRITE-COORD-RECORD.
+
+      * Write the current PAIR to the Coordinate Master File.
+       WRITE-COORD-RECORD.
+           MOVE CORRESPONDING PAIR TO COORD-RECORD.
+           WRITE COORD-RECORD.
+
+      * Define and initialize arrays using OCCURS, bound driven by
+      * WS-EVEN-COUNT instead of a hardcoded 10, then write the
+      * generated sequence to EVEN-NUM-FILE for shift scheduling.
+       EVEN-NUMBERS-DEMO.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-EVEN-COUNT
+               COMPUTE EVEN-NUMBERS(I) = I * 2
+           END-PERFORM.
+           DISPLAY "Even numbers up to " WS-EVEN-COUNT
+               " written to EVENOUT.".
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-EVEN-COUNT
+               MOVE EVEN-NUMBERS(I) TO EVEN-NUM-RECORD
+               WRITE EVEN-NUM-RECORD
+           END-PERFORM.
+
+      * Using IF statements to simulate pattern matching
+       PATTERN-MATCH-DEMO.
+           MOVE 1 TO USER-NUMBER.
+           IF USER-NUMBER = 0 THEN
+               MOVE "Zero" TO DESCRIPTION
+           ELSE IF USER-NUMBER = 1 THEN
+               MOVE "One" TO DESCRIPTION
+           ELSE
+               MOVE "Some other number" TO DESCRIPTION
+           END-IF.
+           DISPLAY DESCRIPTION.
+           MOVE "PATTERN-MATCH" TO WS-AUDIT-OP.
+           MOVE USER-NUMBER TO WS-AUDIT-IN1.
+           MOVE SPACES TO WS-AUDIT-IN2.
+           MOVE DESCRIPTION TO WS-AUDIT-RES.
+           PERFORM LOG-AUDIT-RECORD.
+
+      * Factorial Calculation
+      * MULTIPLY is now trapped for size error so a factorial that
+      * overflows RESULT PIC 9(8) is flagged and the run's return
+      * code set instead of silently truncating.
        FACTORIAL-CALC.
            MOVE 1 TO RESULT.
+           MOVE "N" TO WS-FACTORIAL-OVERFLOW-SW.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-               MULTIPLY RESULT BY I
+               MULTIPLY RESULT BY I GIVING RESULT
+                   ON SIZE ERROR
+                       SET FACTORIAL-OVERFLOW TO TRUE
+                       MOVE 16 TO RETURN-CODE
+               END-MULTIPLY
+               IF FACTORIAL-OVERFLOW
+                   DISPLAY "FACTORIAL-CALC: overflow computing "
+                       "factorial of " N
+                   EXIT PERFORM
+               END-IF
            END-PERFORM.
 
-       * Fibonacci Calculation
+      * Fibonacci Calculation
+      * Every intermediate term is written to FIB-HIST-FILE as it is
+      * generated, not just the final term in RESULT.
        FIBONACCI-CALC.
            MOVE 0 TO A.
            MOVE 1 TO B.
+           MOVE 1 TO FIB-HIST-TERM-NO.
+           MOVE A TO FIB-HIST-VALUE.
+           WRITE FIB-HIST-RECORD.
+           MOVE 2 TO FIB-HIST-TERM-NO.
+           MOVE B TO FIB-HIST-VALUE.
+           WRITE FIB-HIST-RECORD.
            PERFORM VARYING I FROM 2 BY 1 UNTIL I >= N
                COMPUTE TEMP = A + B
                MOVE B TO A
                MOVE TEMP TO B
+               ADD 1 TO FIB-HIST-TERM-NO
+               MOVE TEMP TO FIB-HIST-VALUE
+               WRITE FIB-HIST-RECORD
            END-PERFORM.
            MOVE B TO RESULT.
 
-       * Area of Circle Calculation
+      * Area calculation - read every shape transaction in the batch,
+      * validate it, dispatch to the right AREA-OF-* paragraph by
+      * SHAPE-TYPE, and produce the Area Calculation Report.
+       SHAPE-PROCESSING.
+           PERFORM READ-SHAPE-TRANSACTION.
+           PERFORM UNTIL SHAPE-EOF
+               PERFORM VALIDATE-SHAPE-DIMENSIONS
+               IF SHAPE-VALID
+                   PERFORM CALCULATE-SHAPE-AREA
+                   PERFORM WRITE-REPORT-DETAIL
+                   ADD WS-SHAPE-AREA TO WS-GRAND-TOTAL-AREA
+                   ADD 1 TO WS-SHAPE-COUNT
+                   MOVE SPACES TO WS-AUDIT-OP
+                   STRING "AREA-CALC-" SHAPE-TYPE
+                       DELIMITED BY SIZE INTO WS-AUDIT-OP
+                   MOVE WS-DET-DIM-1 TO WS-AUDIT-IN1
+                   MOVE WS-DET-DIM-2 TO WS-AUDIT-IN2
+                   MOVE WS-DET-AREA TO WS-AUDIT-RES
+                   PERFORM LOG-AUDIT-RECORD
+               ELSE
+                   PERFORM WRITE-BAD-SHAPE
+                   ADD 1 TO WS-BAD-SHAPE-COUNT
+               END-IF
+               PERFORM READ-SHAPE-TRANSACTION
+           END-PERFORM.
+           PERFORM WRITE-REPORT-TOTAL.
+
+      * Read the next shape transaction into the SHAPE group. SHAPE-EOF
+      * is already set in INITIALIZE-RUN when SHAPEIN is missing
+      * (status 35), so this guard keeps the READ from ever reaching a
+      * file GnuCOBOL never actually opened.
+       READ-SHAPE-TRANSACTION.
+           IF NOT SHAPE-EOF
+               READ SHAPE-TRANS-FILE
+                   AT END
+                       SET SHAPE-EOF TO TRUE
+                   NOT AT END
+                       MOVE ST-SHAPE-TYPE TO SHAPE-TYPE
+                       MOVE ST-RADIUS TO RADIUS
+                       MOVE ST-WIDTH TO WIDTH
+                       MOVE ST-HEIGHT TO HEIGHT
+                       MOVE ST-BASE TO TRI-BASE
+                       MOVE ST-TRI-HEIGHT TO TRI-HEIGHT
+                       MOVE ST-SIDE TO SQ-SIDE
+               END-READ
+           END-IF.
+
+      * Reject any shape record with a non-positive dimension instead
+      * of letting it produce a zero or nonsensical area.
+       VALIDATE-SHAPE-DIMENSIONS.
+           SET SHAPE-VALID TO TRUE.
+           MOVE SPACES TO WS-SHAPE-REJECT-REASON.
+           EVALUATE TRUE
+               WHEN SHAPE-IS-CIRCLE
+                   IF RADIUS NOT > ZERO
+                       SET SHAPE-INVALID TO TRUE
+                       MOVE "NON-POSITIVE DIMENSION"
+                           TO WS-SHAPE-REJECT-REASON
+                   END-IF
+               WHEN SHAPE-IS-RECTANGLE
+                   IF WIDTH NOT > ZERO OR HEIGHT NOT > ZERO
+                       SET SHAPE-INVALID TO TRUE
+                       MOVE "NON-POSITIVE DIMENSION"
+                           TO WS-SHAPE-REJECT-REASON
+                   END-IF
+               WHEN SHAPE-IS-TRIANGLE
+                   IF TRI-BASE NOT > ZERO OR TRI-HEIGHT NOT > ZERO
+                       SET SHAPE-INVALID TO TRUE
+                       MOVE "NON-POSITIVE DIMENSION"
+                           TO WS-SHAPE-REJECT-REASON
+                   END-IF
+               WHEN SHAPE-IS-SQUARE
+                   IF SQ-SIDE NOT > ZERO
+                       SET SHAPE-INVALID TO TRUE
+                       MOVE "NON-POSITIVE DIMENSION"
+                           TO WS-SHAPE-REJECT-REASON
+                   END-IF
+               WHEN OTHER
+                   SET SHAPE-INVALID TO TRUE
+                   MOVE "UNKNOWN SHAPE TYPE" TO WS-SHAPE-REJECT-REASON
+           END-EVALUATE.
+
+      * Dispatch to the right AREA-OF-* paragraph for this SHAPE-TYPE.
+       CALCULATE-SHAPE-AREA.
+           EVALUATE TRUE
+               WHEN SHAPE-IS-CIRCLE
+                   PERFORM AREA-OF-CIRCLE
+               WHEN SHAPE-IS-RECTANGLE
+                   PERFORM AREA-OF-RECTANGLE
+               WHEN SHAPE-IS-TRIANGLE
+                   PERFORM AREA-OF-TRIANGLE
+               WHEN SHAPE-IS-SQUARE
+                   PERFORM AREA-OF-SQUARE
+           END-EVALUATE.
+
+      * Area of Circle Calculation
        AREA-OF-CIRCLE.
-           MULTIPLY 3.14159 BY RADIUS BY RADIUS GIVING RESULT.
+           COMPUTE WS-SHAPE-AREA = 3.14159 * RADIUS * RADIUS.
 
-       * Area of Rectangle Calculation
+      * Area of Rectangle Calculation
        AREA-OF-RECTANGLE.
-           MULTIPLY WIDTH BY HEIGHT GIVING RESULT.
+           MULTIPLY WIDTH BY HEIGHT GIVING WS-SHAPE-AREA.
+
+      * Area of Triangle Calculation
+       AREA-OF-TRIANGLE.
+           COMPUTE WS-SHAPE-AREA = (TRI-BASE * TRI-HEIGHT) / 2.
+
+      * Area of Square Calculation
+       AREA-OF-SQUARE.
+           MULTIPLY SQ-SIDE BY SQ-SIDE GIVING WS-SHAPE-AREA.
+
+      * Write an invalid shape record out to BAD-SHAPE-FILE so it can
+      * be chased down instead of polluting the area report.
+       WRITE-BAD-SHAPE.
+           MOVE SHAPE-TYPE TO BS-SHAPE-TYPE.
+           MOVE RADIUS TO BS-RADIUS.
+           MOVE WIDTH TO BS-WIDTH.
+           MOVE HEIGHT TO BS-HEIGHT.
+           MOVE TRI-BASE TO BS-BASE.
+           MOVE TRI-HEIGHT TO BS-TRI-HEIGHT.
+           MOVE SQ-SIDE TO BS-SIDE.
+           MOVE WS-SHAPE-REJECT-REASON TO BS-REASON.
+           WRITE BAD-SHAPE-RECORD.
+
+      * Report headers: title and run date.
+       PRINT-REPORT-HEADERS.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           STRING WS-CDT-MM "/" WS-CDT-DD "/" WS-CDT-YYYY
+               DELIMITED BY SIZE INTO WS-HDR-RUN-DATE.
+           WRITE AREA-REPORT-LINE FROM WS-HEADER-1.
+           WRITE AREA-REPORT-LINE FROM WS-HEADER-2.
+
+      * One detail line per shape processed.
+       WRITE-REPORT-DETAIL.
+           EVALUATE TRUE
+               WHEN SHAPE-IS-CIRCLE
+                   MOVE "CIRCLE" TO WS-DET-TYPE
+                   MOVE RADIUS TO WS-DET-DIM-1
+                   MOVE ZERO TO WS-DET-DIM-2
+               WHEN SHAPE-IS-RECTANGLE
+                   MOVE "RECTANGLE" TO WS-DET-TYPE
+                   MOVE WIDTH TO WS-DET-DIM-1
+                   MOVE HEIGHT TO WS-DET-DIM-2
+               WHEN SHAPE-IS-TRIANGLE
+                   MOVE "TRIANGLE" TO WS-DET-TYPE
+                   MOVE TRI-BASE TO WS-DET-DIM-1
+                   MOVE TRI-HEIGHT TO WS-DET-DIM-2
+               WHEN SHAPE-IS-SQUARE
+                   MOVE "SQUARE" TO WS-DET-TYPE
+                   MOVE SQ-SIDE TO WS-DET-DIM-1
+                   MOVE ZERO TO WS-DET-DIM-2
+           END-EVALUATE.
+           MOVE WS-SHAPE-AREA TO WS-DET-AREA.
+           WRITE AREA-REPORT-LINE FROM WS-DETAIL-LINE.
+
+      * Grand total of area processed for the whole batch.
+       WRITE-REPORT-TOTAL.
+           MOVE WS-GRAND-TOTAL-AREA TO WS-TOT-AREA.
+           WRITE AREA-REPORT-LINE FROM WS-TOTAL-LINE.
+           MOVE WS-SHAPE-COUNT TO WS-CNT-PROCESSED.
+           MOVE WS-BAD-SHAPE-COUNT TO WS-CNT-REJECTED.
+           WRITE AREA-REPORT-LINE FROM WS-COUNT-LINE.
+
+      * Safe Division
+       SAFE-DIVISION-DEMO.
+           DIVIDE NUM1 BY NUM2 GIVING RESULT
+               ON SIZE ERROR
+                   DISPLAY "Division by zero not allowed."
+               NOT ON SIZE ERROR
+                   DISPLAY "Safe division result: " RESULT
+           END-DIVIDE.
+           MOVE "SAFE-DIVISION" TO WS-AUDIT-OP.
+           MOVE NUM1 TO WS-AUDIT-IN1.
+           MOVE NUM2 TO WS-AUDIT-IN2.
+           MOVE RESULT TO WS-AUDIT-RES.
+           PERFORM LOG-AUDIT-RECORD.
+
+      * Record one audit-trail entry: operation, inputs, result and
+      * timestamp. Called after every calculation the run performs.
+       LOG-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           STRING WS-CDT-YYYY "-" WS-CDT-MM "-" WS-CDT-DD "-"
+               WS-CDT-HH ":" WS-CDT-MIN ":" WS-CDT-SEC
+               DELIMITED BY SIZE INTO WS-TIMESTAMP-DISPLAY.
+           MOVE WS-TIMESTAMP-DISPLAY TO AUD-TIMESTAMP.
+           MOVE WS-AUDIT-OP TO AUD-OPERATION.
+           MOVE WS-AUDIT-IN1 TO AUD-INPUT-1.
+           MOVE WS-AUDIT-IN2 TO AUD-INPUT-2.
+           MOVE WS-AUDIT-RES TO AUD-RESULT.
+           WRITE AUDIT-RECORD.
 
-       STOP RUN.
+      * Close every file the run opened.
+       END-OF-JOB.
+           CLOSE PARM-FILE
+                 SHAPE-TRANS-FILE
+                 AREA-REPORT-FILE
+                 BAD-SHAPE-FILE
+                 EVEN-NUM-FILE
+                 FIB-HIST-FILE
+                 COORD-FILE
+                 AUDIT-FILE.
